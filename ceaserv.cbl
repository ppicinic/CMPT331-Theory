@@ -0,0 +1,335 @@
+000100 IDENTIFICATION DIVISION.                                         
+000200 PROGRAM-ID. CEASERV.                                             
+000300 AUTHOR. M W KOVAC.                                               
+000400 INSTALLATION. DATA SECURITY SERVICES.                            
+000500 DATE-WRITTEN. 08/16/2026.                                        
+000600 DATE-COMPILED.                                                   
+000700***************************************************************** 
+000800* CEASERV - VIGENERE KEYWORD CIPHER UTILITY                    *  
+000900*                                                                *
+001000* COMPANION TO CEASER. ENCRYPTS OR DECRYPTS MESSAGE TEXT USING  * 
+001100* A VIGENERE CIPHER: EACH LETTER IS ROTATED BY THE ALPHABETIC   * 
+001200* VALUE OF THE CORRESPONDING LETTER OF A REPEATING KEYWORD,     * 
+001300* INSTEAD OF CEASER'S SINGLE FIXED SHIFT.                       * 
+001400***************************************************************** 
+001500*                                                                 
+001600* MODIFICATION HISTORY.                                           
+001700*  DATE       INIT  DESCRIPTION                                   
+001800*  08/16/2026 MWK   ORIGINAL CODING - VIGENERE KEYWORD CIPHER,    
+001900*                   WRITTEN AS A COMPANION TO CEASER RATHER THAN  
+002000*                   ADDING A SECOND CIPHER MODE TO IT.            
+002100*  08/18/2026 MWK   FIXED LOWERCASE SHIFT/UNSHIFT RANGE CHECKS -  
+002200*                   SAME ORD OFF-BY-ONE AS CEASER - 97/124 ARE    
+002300*                   THE CORRECT BOUNDS, NOT 96/123.               
+002400*  08/20/2026 MWK   WIRED A RUN MODE BYTE INTO THE PARM/SYSIN     
+002500*                   LAYOUT SO DECRYPT IS REACHABLE, NOT JUST      
+002600*                   ENCRYPT - SAME FIX AS CEASER'S MODE DISPATCH. 
+002700*                                                                 
+002800 ENVIRONMENT DIVISION.                                            
+002900 CONFIGURATION SECTION.                                           
+003000 SOURCE-COMPUTER. IBM-370.                                        
+003100 OBJECT-COMPUTER. IBM-370.                                        
+003200 INPUT-OUTPUT SECTION.                                            
+003300 FILE-CONTROL.                                                    
+003400     SELECT CEASERV-INPUT-FILE ASSIGN TO CEASVIN                  
+003500         ORGANIZATION IS SEQUENTIAL.                              
+003600     SELECT CEASERV-OUTPUT-FILE ASSIGN TO CEASVOUT                
+003700         ORGANIZATION IS SEQUENTIAL.                              
+003800     SELECT CEASERV-CONTROL-FILE ASSIGN TO SYSIN                  
+003900         ORGANIZATION IS SEQUENTIAL.                              
+004000*                                                                 
+004100 DATA DIVISION.                                                   
+004200 FILE SECTION.                                                    
+004300 FD  CEASERV-INPUT-FILE                                           
+004400     RECORDING MODE IS F                                          
+004500     RECORD CONTAINS 100 CHARACTERS.                              
+004600 01  CV-INPUT-REC                PIC X(100).                      
+004700*                                                                 
+004800 FD  CEASERV-OUTPUT-FILE                                          
+004900     RECORDING MODE IS F                                          
+005000     RECORD CONTAINS 100 CHARACTERS.                              
+005100 01  CV-OUTPUT-REC               PIC X(100).                      
+005200*                                                                 
+005300*    SYSIN CONTROL CARD - USED WHEN NO PARM IS SUPPLIED.          
+005400*    COLUMNS  1-20  KEYWORD (ALPHABETIC, BLANK-PADDED).           
+005500*    COLUMN  21     RUN MODE - E (ENCRYPT) OR D (DECRYPT).        
+005600*    COLUMNS 22-80  RESERVED.                                     
+005700 FD  CEASERV-CONTROL-FILE                                         
+005800     RECORDING MODE IS F                                          
+005900     RECORD CONTAINS 80 CHARACTERS.                               
+006000 01  CV-CONTROL-REC.                                              
+006100     05  CV-CONTROL-KEYWORD      PIC X(20).                       
+006200     05  CV-CONTROL-MODE         PIC X(01).                       
+006300     05  FILLER                  PIC X(59).                       
+006400*                                                                 
+006500 WORKING-STORAGE SECTION.                                         
+006600*                                                                 
+006700*    MESSAGE RECORD - SHARED SHAPE WITH CEASER VIA CIPHERREC.     
+006800 COPY CIPHERREC.                                                  
+006900*                                                                 
+007000 77  CV-TEMP                     PIC X(100) VALUE SPACES.         
+007100 77  CV-TEMPC                    PIC X(1)   VALUE SPACE.          
+007200 77  CV-ASCIIV                   PIC 9(8)   VALUE 0.              
+007300 77  CV-WRAP                     PIC 9(8)   VALUE 0.              
+007400 77  CV-IL                       PIC 9(3)   COMP VALUE 1.         
+007500*                                                                 
+007600*    PROGRAM SWITCHES.                                            
+007700 77  CV-EOF-SWITCH                PIC X(01) VALUE "N".            
+007800     88  CV-END-OF-INPUT                    VALUE "Y".            
+007900*                                                                 
+008000*    RUN MODE - ENCRYPT OR DECRYPT. DEFAULTS TO ENCRYPT WHEN NOT  
+008100*    SUPPLIED, THE SAME AS BEFORE THIS BYTE EXISTED.              
+008200 77  CV-RUN-MODE                  PIC X(01) VALUE "E".            
+008300     88  CV-MODE-ENCRYPT                    VALUE "E".            
+008400     88  CV-MODE-DECRYPT                    VALUE "D".            
+008500*                                                                 
+008600*    KEYWORD CONTROL FIELDS. THE KEYWORD REPEATS OVER THE LETTERS 
+008700*    OF THE MESSAGE; CV-KEYPOS TRACKS HOW MANY LETTERS (NOT       
+008800*    CHARACTERS - PUNCTUATION AND SPACES DO NOT ADVANCE IT) HAVE  
+008900*    BEEN CONSUMED SINCE THE START OF THE CURRENT MESSAGE.        
+009000 77  CV-KEYWORD-INPUT             PIC X(20) VALUE SPACES.         
+009100 77  CV-KEYWORD                   PIC X(20) VALUE SPACES.         
+009200 77  CV-KEYLEN                    PIC 9(2)  VALUE ZERO.           
+009300 77  CV-KEYPOS                    PIC 9(2)  COMP VALUE ZERO.      
+009400 77  CV-KEYPOSN                   PIC 9(2)  COMP VALUE ZERO.      
+009500 77  CV-KEYQUOT                   PIC 9(2)  COMP VALUE ZERO.      
+009600 77  CV-KEYC                      PIC X(1)  VALUE SPACE.          
+009700 77  CV-KEYV                      PIC 9(8)  VALUE ZERO.           
+009800 77  CV-KEYSHIFT                  PIC 9(8)  VALUE ZERO.           
+009900*                                                                 
+010000 LINKAGE SECTION.                                                 
+010100 01  LK-PARM-AREA.                                                
+010200     05  LK-PARM-LENGTH           PIC S9(4) COMP.                 
+010300     05  LK-PARM-DATA             PIC X(21).                      
+010400*                                                                 
+010500 PROCEDURE DIVISION USING LK-PARM-AREA.                           
+010600***************************************************************** 
+010700* 0000-MAINLINE - PROGRAM ENTRY POINT.                          * 
+010800***************************************************************** 
+010900 0000-MAINLINE.                                                   
+011000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      
+011100     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     
+011200         UNTIL CV-END-OF-INPUT.                                   
+011300     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       
+011400     STOP RUN.                                                    
+011500*                                                                 
+011600***************************************************************** 
+011700* 1000-INITIALIZE - GET THE KEYWORD, OPEN FILES, PRIME READ.    * 
+011800***************************************************************** 
+011900 1000-INITIALIZE.                                                 
+012000     PERFORM 1100-GET-KEYWORD-VALUE THRU 1100-EXIT.               
+012100     OPEN INPUT CEASERV-INPUT-FILE.                               
+012200     OPEN OUTPUT CEASERV-OUTPUT-FILE.                             
+012300     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.               
+012400 1000-EXIT.                                                       
+012500     EXIT.                                                        
+012600*                                                                 
+012700***************************************************************** 
+012800* 1100-GET-KEYWORD-VALUE - OBTAIN THE KEYWORD FROM THE EXEC     * 
+012900* PARM IF ONE WAS PASSED, OTHERWISE FROM A SYSIN CONTROL CARD.  * 
+013000***************************************************************** 
+013100 1100-GET-KEYWORD-VALUE.                                          
+013200     IF LK-PARM-LENGTH > ZERO                                     
+013300         MOVE LK-PARM-DATA(1:20) TO CV-KEYWORD-INPUT              
+013400         IF LK-PARM-LENGTH > 20                                   
+013500             MOVE LK-PARM-DATA(21:1) TO CV-RUN-MODE               
+013600         END-IF                                                   
+013700     ELSE                                                         
+013800         OPEN INPUT CEASERV-CONTROL-FILE                          
+013900         READ CEASERV-CONTROL-FILE                                
+014000             AT END                                               
+014100                 MOVE SPACES TO CV-CONTROL-KEYWORD                
+014200                 MOVE SPACE TO CV-CONTROL-MODE                    
+014300         END-READ                                                 
+014400         MOVE CV-CONTROL-KEYWORD TO CV-KEYWORD-INPUT              
+014500         MOVE CV-CONTROL-MODE TO CV-RUN-MODE                      
+014600         CLOSE CEASERV-CONTROL-FILE                               
+014700     END-IF.                                                      
+014800     IF CV-RUN-MODE = SPACE                                       
+014900         MOVE "E" TO CV-RUN-MODE                                  
+015000     END-IF.                                                      
+015100     IF NOT CV-MODE-ENCRYPT AND NOT CV-MODE-DECRYPT               
+015200         DISPLAY "CEASERV0002 - MODE " CV-RUN-MODE " NOT E OR D"  
+015300         MOVE 24 TO RETURN-CODE                                   
+015400         GO TO 9900-ABEND-ROUTINE                                 
+015500     END-IF.                                                      
+015600     PERFORM 2900-VALIDATE-KEYWORD THRU 2900-EXIT.                
+015700     MOVE CV-KEYWORD-INPUT TO CV-KEYWORD.                         
+015800     PERFORM 1150-COMPUTE-KEYWORD-LENGTH THRU 1150-EXIT.          
+015900 1100-EXIT.                                                       
+016000     EXIT.                                                        
+016100*                                                                 
+016200***************************************************************** 
+016300* 1150-COMPUTE-KEYWORD-LENGTH - COUNT THE LEADING NON-BLANK     * 
+016400* CHARACTERS OF CV-KEYWORD.                                     * 
+016500***************************************************************** 
+016600 1150-COMPUTE-KEYWORD-LENGTH.                                     
+016700     MOVE ZERO TO CV-KEYLEN.                                      
+016800     PERFORM 1160-COUNT-ONE-KEYWORD-CHAR THRU 1160-EXIT           
+016900         VARYING CV-IL FROM 1 BY 1                                
+017000         UNTIL CV-IL > 20 OR CV-KEYWORD(CV-IL:1) = SPACE.         
+017100 1150-EXIT.                                                       
+017200     EXIT.                                                        
+017300*                                                                 
+017400 1160-COUNT-ONE-KEYWORD-CHAR.                                     
+017500     ADD 1 TO CV-KEYLEN.                                          
+017600 1160-EXIT.                                                       
+017700     EXIT.                                                        
+017800*                                                                 
+017900***************************************************************** 
+018000* 2000-PROCESS-FILE - ENCRYPT OR DECRYPT ONE MESSAGE RECORD,   *  
+018100* PER CV-RUN-MODE.                                              * 
+018200***************************************************************** 
+018300 2000-PROCESS-FILE.                                               
+018400     MOVE CV-INPUT-REC TO CM-MYSTRING.                            
+018500     IF CV-MODE-DECRYPT                                           
+018600         PERFORM 3100-DECRYPT-MESSAGE THRU 3100-EXIT              
+018700     ELSE                                                         
+018800         PERFORM 3000-ENCRYPT-MESSAGE THRU 3000-EXIT              
+018900     END-IF.                                                      
+019000     MOVE CM-RESULT TO CV-OUTPUT-REC.                             
+019100     WRITE CV-OUTPUT-REC.                                         
+019200     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.               
+019300 2000-EXIT.                                                       
+019400     EXIT.                                                        
+019500*                                                                 
+019600 2100-READ-INPUT-RECORD.                                          
+019700     READ CEASERV-INPUT-FILE                                      
+019800         AT END                                                   
+019900             SET CV-END-OF-INPUT TO TRUE                          
+020000     END-READ.                                                    
+020100 2100-EXIT.                                                       
+020200     EXIT.                                                        
+020300*                                                                 
+020400***************************************************************** 
+020500* 2900-VALIDATE-KEYWORD - REJECT A BLANK KEYWORD BEFORE A       * 
+020600* SINGLE CHARACTER GETS TRANSFORMED.                            * 
+020700***************************************************************** 
+020800 2900-VALIDATE-KEYWORD.                                           
+020900     IF CV-KEYWORD-INPUT = SPACES                                 
+021000         DISPLAY "CEASERV0001 - NO KEYWORD IN PARM OR SYSIN"      
+021100         MOVE 16 TO RETURN-CODE                                   
+021200         GO TO 9900-ABEND-ROUTINE                                 
+021300     END-IF.                                                      
+021400 2900-EXIT.                                                       
+021500     EXIT.                                                        
+021600*                                                                 
+021700***************************************************************** 
+021800* 3000-ENCRYPT-MESSAGE - ROTATE EACH LETTER OF CM-MYSTRING      * 
+021900* FORWARD BY THE SHIFT OF ITS KEYWORD LETTER, RESULT IN         * 
+022000* CM-RESULT.                                                     *
+022100***************************************************************** 
+022200 3000-ENCRYPT-MESSAGE.                                            
+022300     MOVE CM-MYSTRING TO CV-TEMP.                                 
+022400     MOVE 1 TO CV-IL.                                             
+022500     MOVE ZERO TO CV-KEYPOS.                                      
+022600     MOVE SPACES TO CM-RESULT.                                    
+022700     PERFORM 3010-SHIFT-ONE-CHARACTER THRU 3010-EXIT              
+022800         CM-STRE TIMES.                                           
+022900     DISPLAY CM-RESULT.                                           
+023000 3000-EXIT.                                                       
+023100     EXIT.                                                        
+023200*                                                                 
+023300 3010-SHIFT-ONE-CHARACTER.                                        
+023400     MOVE CV-TEMP(CV-IL:1) TO CV-TEMPC.                           
+023500     MOVE FUNCTION ORD(CV-TEMPC) TO CV-ASCIIV.                    
+023600     IF CV-ASCIIV > 65 AND CV-ASCIIV < 92                         
+023700         PERFORM 3020-GET-KEYWORD-SHIFT THRU 3020-EXIT            
+023800         ADD CV-KEYSHIFT TO CV-ASCIIV                             
+023900         IF CV-ASCIIV > 91                                        
+024000             SUBTRACT 91 FROM CV-ASCIIV                           
+024100             ADD 65 TO CV-ASCIIV                                  
+024200         END-IF                                                   
+024300         MOVE FUNCTION CHAR(CV-ASCIIV) TO CV-TEMPC                
+024400     END-IF.                                                      
+024500     IF CV-ASCIIV > 97 AND CV-ASCIIV < 124                        
+024600         PERFORM 3020-GET-KEYWORD-SHIFT THRU 3020-EXIT            
+024700         ADD CV-KEYSHIFT TO CV-ASCIIV                             
+024800         IF CV-ASCIIV > 123                                       
+024900             SUBTRACT 123 FROM CV-ASCIIV                          
+025000             ADD 98 TO CV-ASCIIV                                  
+025100         END-IF                                                   
+025200         MOVE FUNCTION CHAR(CV-ASCIIV) TO CV-TEMPC                
+025300     END-IF.                                                      
+025400     STRING CV-TEMPC DELIMITED BY SIZE                            
+025500         INTO CM-RESULT WITH POINTER CV-IL.                       
+025600 3010-EXIT.                                                       
+025700     EXIT.                                                        
+025800*                                                                 
+025900***************************************************************** 
+026000* 3020-GET-KEYWORD-SHIFT - DERIVE THE SHIFT (0-25) FROM THE     * 
+026100* KEYWORD LETTER AT THE CURRENT POSITION, THEN ADVANCE THE      * 
+026200* POSITION FOR THE NEXT LETTER OF THE MESSAGE.                  * 
+026300***************************************************************** 
+026400 3020-GET-KEYWORD-SHIFT.                                          
+026500     DIVIDE CV-KEYPOS BY CV-KEYLEN                                
+026600         GIVING CV-KEYQUOT                                        
+026700         REMAINDER CV-KEYPOSN.                                    
+026800     ADD 1 TO CV-KEYPOSN.                                         
+026900     MOVE CV-KEYWORD(CV-KEYPOSN:1) TO CV-KEYC.                    
+027000     MOVE FUNCTION UPPER-CASE(CV-KEYC) TO CV-KEYC.                
+027100     MOVE FUNCTION ORD(CV-KEYC) TO CV-KEYV.                       
+027200     SUBTRACT 66 FROM CV-KEYV GIVING CV-KEYSHIFT.                 
+027300     ADD 1 TO CV-KEYPOS.                                          
+027400 3020-EXIT.                                                       
+027500     EXIT.                                                        
+027600*                                                                 
+027700***************************************************************** 
+027800* 3100-DECRYPT-MESSAGE - ROTATE EACH LETTER OF CM-MYSTRING      * 
+027900* BACKWARD BY THE SHIFT OF ITS KEYWORD LETTER, RESULT IN        * 
+028000* CM-RESULT.                                                     *
+028100***************************************************************** 
+028200 3100-DECRYPT-MESSAGE.                                            
+028300     MOVE CM-MYSTRING TO CV-TEMP.                                 
+028400     MOVE 1 TO CV-IL.                                             
+028500     MOVE ZERO TO CV-KEYPOS.                                      
+028600     MOVE SPACES TO CM-RESULT.                                    
+028700     PERFORM 3110-UNSHIFT-ONE-CHARACTER THRU 3110-EXIT            
+028800         CM-STRE TIMES.                                           
+028900     DISPLAY CM-RESULT.                                           
+029000 3100-EXIT.                                                       
+029100     EXIT.                                                        
+029200*                                                                 
+029300 3110-UNSHIFT-ONE-CHARACTER.                                      
+029400     MOVE CV-TEMP(CV-IL:1) TO CV-TEMPC.                           
+029500     MOVE FUNCTION ORD(CV-TEMPC) TO CV-ASCIIV.                    
+029600     IF CV-ASCIIV > 65 AND CV-ASCIIV < 92                         
+029700         PERFORM 3020-GET-KEYWORD-SHIFT THRU 3020-EXIT            
+029800         SUBTRACT CV-KEYSHIFT FROM CV-ASCIIV                      
+029900         IF CV-ASCIIV < 66                                        
+030000             SUBTRACT CV-ASCIIV FROM 66 GIVING CV-WRAP            
+030100             SUBTRACT CV-WRAP FROM 92 GIVING CV-ASCIIV            
+030200         END-IF                                                   
+030300         MOVE FUNCTION CHAR(CV-ASCIIV) TO CV-TEMPC                
+030400     END-IF.                                                      
+030500     IF CV-ASCIIV > 97 AND CV-ASCIIV < 124                        
+030600         PERFORM 3020-GET-KEYWORD-SHIFT THRU 3020-EXIT            
+030700         SUBTRACT CV-KEYSHIFT FROM CV-ASCIIV                      
+030800         IF CV-ASCIIV < 98                                        
+030900             SUBTRACT CV-ASCIIV FROM 98 GIVING CV-WRAP            
+031000             SUBTRACT CV-WRAP FROM 124 GIVING CV-ASCIIV           
+031100         END-IF                                                   
+031200         MOVE FUNCTION CHAR(CV-ASCIIV) TO CV-TEMPC                
+031300     END-IF.                                                      
+031400     STRING CV-TEMPC DELIMITED BY SIZE                            
+031500         INTO CM-RESULT WITH POINTER CV-IL.                       
+031600 3110-EXIT.                                                       
+031700     EXIT.                                                        
+031800*                                                                 
+031900***************************************************************** 
+032000* 9000-TERMINATE - CLOSE FILES AT NORMAL END OF JOB.            * 
+032100***************************************************************** 
+032200 9000-TERMINATE.                                                  
+032300     CLOSE CEASERV-INPUT-FILE.                                    
+032400     CLOSE CEASERV-OUTPUT-FILE.                                   
+032500 9000-EXIT.                                                       
+032600     EXIT.                                                        
+032700*                                                                 
+032800***************************************************************** 
+032900* 9900-ABEND-ROUTINE - REPORT A FATAL SETUP ERROR AND STOP.     * 
+033000***************************************************************** 
+033100 9900-ABEND-ROUTINE.                                              
+033200     DISPLAY "CEASERV - JOB TERMINATED, RETURN CODE " RETURN-CODE.
+033300     STOP RUN.                                                    
+033400 9900-EXIT.                                                       
+033500     EXIT.                                                        
