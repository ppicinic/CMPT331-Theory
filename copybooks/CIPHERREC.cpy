@@ -0,0 +1,21 @@
+000100***************************************************************** 
+000200* CIPHERRC - CIPHER MESSAGE RECORD LAYOUT.                       *
+000300*                                                                *
+000400* MYSTRING/RESULT WORKING-STORAGE SHAPE FOR CEASERV. CEASER      *
+000500* PREDATES THIS COPYBOOK AND STILL CARRIES ITS OWN CS-MYSTRING/  *
+000600* CS-RESULT FIELDS RATHER THAN BEING RETROFITTED TO IT - THE TWO *
+000700* LAYOUTS MATCH TODAY BUT ARE NOT ACTUALLY SHARED, SO KEEP THEM  *
+000800* IN STEP BY HAND IF ONE CHANGES.                                *
+000900***************************************************************** 
+001000*                                                                 
+001100* MODIFICATION HISTORY.                                           
+001200*  DATE       INIT  DESCRIPTION                                   
+001300*  08/16/2026 MWK   ORIGINAL COPYBOOK, WRITTEN SO CEASERV COULD   
+001400*                   SHARE CEASER'S MESSAGE RECORD SHAPE.          
+001500*  08/20/2026 MWK   CORRECTED HEADER COMMENT - CEASER DOES NOT    
+001600*                   COPY THIS MEMBER, ONLY CEASERV DOES.          
+001700*                                                                 
+001800 01  CIPHER-MESSAGE-REC.                                          
+001900     05  CM-MYSTRING                 PIC X(100).                  
+002000     05  CM-RESULT                   PIC X(100).                  
+002100     05  CM-STRE                     PIC 9(03)  VALUE 100.        
