@@ -0,0 +1,19 @@
+000100***************************************************************** 
+000200* CIPHERKY - CIPHER KEY RECORD LAYOUT.                           *
+000300*                                                                *
+000400* SHARED BY ANY PROGRAM THAT LOOKS UP A NAMED CIPHER KEY (ONE    *
+000500* PER PARTNER OR FEED) INSTEAD OF RELYING ON A COMPILED-IN       *
+000600* SHIFT VALUE.                                                   *
+000700***************************************************************** 
+000800*                                                                 
+000900* MODIFICATION HISTORY.                                           
+001000*  DATE       INIT  DESCRIPTION                                   
+001100*  08/15/2026 MWK   ORIGINAL COPYBOOK, WRITTEN FOR THE CEASER     
+001200*                   KEYED KEY-TABLE LOOKUP.                       
+001300*                                                                 
+001400 01  CIPHER-KEY-REC.                                              
+001500     05  CK-KEY-ID                   PIC X(08).                   
+001600     05  CK-EFFECTIVE-DATE           PIC 9(08).                   
+001700     05  CK-SHIFT-VALUE              PIC 9(02).                   
+001800     05  CK-DESCRIPTION              PIC X(30).                   
+001900     05  FILLER                      PIC X(32).                   
