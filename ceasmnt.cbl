@@ -0,0 +1,214 @@
+000100 IDENTIFICATION DIVISION.                                         
+000200 PROGRAM-ID. CEASMNT.                                             
+000300 AUTHOR. M W KOVAC.                                               
+000400 INSTALLATION. DATA SECURITY SERVICES.                            
+000500 DATE-WRITTEN. 08/17/2026.                                        
+000600 DATE-COMPILED.                                                   
+000700***************************************************************** 
+000800* CEASMNT - CIPHER KEY MAINTENANCE TRANSACTION                 *  
+000900*                                                               * 
+001000* MENU-DRIVEN MAINTENANCE FOR THE CEASER-KEY-FILE KEY TABLE.    * 
+001100* LETS AN OPERATOR VIEW, UPDATE, OR ADD A CIPHER KEY WITHOUT A  * 
+001200* RECOMPILE; THE CHANGE TAKES EFFECT THE NEXT TIME CEASER RUNS. * 
+001300* WRITTEN AS A MENU-DRIVEN BATCH-EQUIVALENT RATHER THAN A REAL  * 
+001400* CICS TRANSACTION, SINCE THIS SHOP HAS NO CICS REGION FOR IT   * 
+001500* TO RUN UNDER.                                                 * 
+001600***************************************************************** 
+001700*                                                                 
+001800* MODIFICATION HISTORY.                                           
+001900*  DATE       INIT  DESCRIPTION                                   
+002000*  08/17/2026 MWK   ORIGINAL CODING - MENU-DRIVEN MAINTENANCE OF  
+002100*                   THE CEASER-KEY-FILE KEY TABLE.                
+002200*  08/20/2026 MWK   ADDED FILE STATUS CHECKING ON THE CEASKEY     
+002300*                   OPEN SO A MISSING FILE GETS A MESSAGE         
+002400*                   INSTEAD OF AN UNHANDLED RUNTIME ERROR.        
+002500*                                                                 
+002600 ENVIRONMENT DIVISION.                                            
+002700 CONFIGURATION SECTION.                                           
+002800 SOURCE-COMPUTER. IBM-370.                                        
+002900 OBJECT-COMPUTER. IBM-370.                                        
+003000 INPUT-OUTPUT SECTION.                                            
+003100 FILE-CONTROL.                                                    
+003200     SELECT CEASER-KEY-FILE ASSIGN TO CEASKEY                     
+003300         ORGANIZATION IS INDEXED                                  
+003400         ACCESS MODE IS RANDOM                                    
+003500         RECORD KEY IS CK-KEY-ID                                  
+003600         FILE STATUS IS CM-KEY-FILE-STATUS.                       
+003700*                                                                 
+003800 DATA DIVISION.                                                   
+003900 FILE SECTION.                                                    
+004000 FD  CEASER-KEY-FILE                                              
+004100     RECORD CONTAINS 80 CHARACTERS.                               
+004200     COPY CIPHERKY.                                               
+004300*                                                                 
+004400 WORKING-STORAGE SECTION.                                         
+004500*                                                                 
+004600*    MENU AND OPERATOR INPUT FIELDS.                              
+004700 77  CM-MENU-CHOICE               PIC X(01) VALUE SPACE.          
+004800 77  CM-KEY-ID-INPUT              PIC X(08) VALUE SPACES.         
+004900 77  CM-NEW-SHIFT                 PIC 9(02) VALUE ZERO.           
+005000*                                                                 
+005100*    PROGRAM SWITCHES.                                            
+005200 77  CM-EXIT-SWITCH               PIC X(01) VALUE "N".            
+005300     88  CM-DONE                             VALUE "Y".           
+005400*                                                                 
+005500*    FILE STATUS FOR CEASER-KEY-FILE.                             
+005600 77  CM-KEY-FILE-STATUS           PIC X(02) VALUE SPACES.         
+005700 77  CM-FILE-OPEN-SWITCH          PIC X(01) VALUE "N".            
+005800     88  CM-FILE-IS-OPEN                    VALUE "Y".            
+005900*                                                                 
+006000 PROCEDURE DIVISION.                                              
+006100***************************************************************** 
+006200* 0000-MAINLINE - PROGRAM ENTRY POINT.                          * 
+006300***************************************************************** 
+006400 0000-MAINLINE.                                                   
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      
+006600     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT                     
+006700         UNTIL CM-DONE.                                           
+006800     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       
+006900     STOP RUN.                                                    
+007000*                                                                 
+007100***************************************************************** 
+007200* 1000-INITIALIZE - OPEN THE KEY TABLE FOR UPDATE.              * 
+007300***************************************************************** 
+007400 1000-INITIALIZE.                                                 
+007500     OPEN I-O CEASER-KEY-FILE.                                    
+007600     IF CM-KEY-FILE-STATUS = "00"                                 
+007700         SET CM-FILE-IS-OPEN TO TRUE                              
+007800     ELSE                                                         
+007900         DISPLAY "CEASMNT0006 - CEASKEY OPEN FAILED, STATUS "     
+008000             CM-KEY-FILE-STATUS                                   
+008100         SET CM-DONE TO TRUE                                      
+008200     END-IF.                                                      
+008300 1000-EXIT.                                                       
+008400     EXIT.                                                        
+008500*                                                                 
+008600***************************************************************** 
+008700* 2000-PROCESS-MENU - DISPLAY THE MENU, READ THE OPERATOR'S     * 
+008800* CHOICE, AND ROUTE TO THE PARAGRAPH THAT HANDLES IT.           * 
+008900***************************************************************** 
+009000 2000-PROCESS-MENU.                                               
+009100     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.                    
+009200     ACCEPT CM-MENU-CHOICE.                                       
+009300     EVALUATE CM-MENU-CHOICE                                      
+009400         WHEN "1"                                                 
+009500             PERFORM 2200-VIEW-KEY THRU 2200-EXIT                 
+009600         WHEN "2"                                                 
+009700             PERFORM 2300-UPDATE-KEY THRU 2300-EXIT               
+009800         WHEN "3"                                                 
+009900             PERFORM 2400-ADD-KEY THRU 2400-EXIT                  
+010000         WHEN "4"                                                 
+010100             SET CM-DONE TO TRUE                                  
+010200         WHEN OTHER                                               
+010300             DISPLAY "CEASMNT0001 - INVALID CHOICE, ENTER 1-4"    
+010400     END-EVALUATE.                                                
+010500 2000-EXIT.                                                       
+010600     EXIT.                                                        
+010700*                                                                 
+010800 2100-DISPLAY-MENU.                                               
+010900     DISPLAY " ".                                                 
+011000     DISPLAY "CEASER CIPHER KEY MAINTENANCE".                     
+011100     DISPLAY "1. VIEW A KEY".                                     
+011200     DISPLAY "2. UPDATE AN EXISTING KEY".                         
+011300     DISPLAY "3. ADD A NEW KEY".                                  
+011400     DISPLAY "4. EXIT".                                           
+011500     DISPLAY "ENTER CHOICE: ".                                    
+011600 2100-EXIT.                                                       
+011700     EXIT.                                                        
+011800*                                                                 
+011900***************************************************************** 
+012000* 2200-VIEW-KEY - DISPLAY A KEY TABLE ENTRY BY KEY-ID.          * 
+012100***************************************************************** 
+012200 2200-VIEW-KEY.                                                   
+012300     DISPLAY "ENTER KEY-ID: ".                                    
+012400     ACCEPT CM-KEY-ID-INPUT.                                      
+012500     MOVE CM-KEY-ID-INPUT TO CK-KEY-ID.                           
+012600     READ CEASER-KEY-FILE                                         
+012700         INVALID KEY                                              
+012800             DISPLAY "CEASMNT0002 - KEY-ID " CM-KEY-ID-INPUT      
+012900                 " NOT FOUND"                                     
+013000         NOT INVALID KEY                                          
+013100             DISPLAY "KEY-ID..........: " CK-KEY-ID               
+013200             DISPLAY "EFFECTIVE DATE..: " CK-EFFECTIVE-DATE       
+013300             DISPLAY "SHIFT VALUE.....: " CK-SHIFT-VALUE          
+013400             DISPLAY "DESCRIPTION.....: " CK-DESCRIPTION          
+013500     END-READ.                                                    
+013600 2200-EXIT.                                                       
+013700     EXIT.                                                        
+013800*                                                                 
+013900***************************************************************** 
+014000* 2300-UPDATE-KEY - CHANGE THE SHIFT VALUE AND DESCRIPTION OF AN* 
+014100* EXISTING KEY TABLE ENTRY.                                     * 
+014200***************************************************************** 
+014300 2300-UPDATE-KEY.                                                 
+014400     DISPLAY "ENTER KEY-ID TO UPDATE: ".                          
+014500     ACCEPT CM-KEY-ID-INPUT.                                      
+014600     MOVE CM-KEY-ID-INPUT TO CK-KEY-ID.                           
+014700     READ CEASER-KEY-FILE                                         
+014800         INVALID KEY                                              
+014900             DISPLAY "CEASMNT0002 - KEY-ID " CM-KEY-ID-INPUT      
+015000                 " NOT FOUND"                                     
+015100         NOT INVALID KEY                                          
+015200             PERFORM 2310-CHANGE-KEY-FIELDS THRU 2310-EXIT        
+015300     END-READ.                                                    
+015400 2300-EXIT.                                                       
+015500     EXIT.                                                        
+015600*                                                                 
+015700 2310-CHANGE-KEY-FIELDS.                                          
+015800     DISPLAY "ENTER NEW SHIFT VALUE (1-25): ".                    
+015900     ACCEPT CM-NEW-SHIFT.                                         
+016000     IF CM-NEW-SHIFT < 1 OR CM-NEW-SHIFT > 25                     
+016100         DISPLAY "CEASMNT0003 - SHIFT " CM-NEW-SHIFT              
+016200             " NOT IN 1-25, KEY NOT CHANGED"                      
+016300     ELSE                                                         
+016400         MOVE CM-NEW-SHIFT TO CK-SHIFT-VALUE                      
+016500         DISPLAY "ENTER NEW DESCRIPTION: "                        
+016600         ACCEPT CK-DESCRIPTION                                    
+016700         ACCEPT CK-EFFECTIVE-DATE FROM DATE YYYYMMDD              
+016800         REWRITE CIPHER-KEY-REC                                   
+016900             INVALID KEY                                          
+017000                 DISPLAY "CEASMNT0004 - REWRITE FAILED, KEY-ID "  
+017100                     CK-KEY-ID                                    
+017200             NOT INVALID KEY                                      
+017300                 DISPLAY "KEY-ID " CK-KEY-ID " UPDATED"           
+017400         END-REWRITE                                              
+017500     END-IF.                                                      
+017600 2310-EXIT.                                                       
+017700     EXIT.                                                        
+017800*                                                                 
+017900***************************************************************** 
+018000* 2400-ADD-KEY - ADD A NEW KEY TABLE ENTRY.                     * 
+018100***************************************************************** 
+018200 2400-ADD-KEY.                                                    
+018300     DISPLAY "ENTER NEW KEY-ID: ".                                
+018400     ACCEPT CK-KEY-ID.                                            
+018500     DISPLAY "ENTER SHIFT VALUE (1-25): ".                        
+018600     ACCEPT CM-NEW-SHIFT.                                         
+018700     IF CM-NEW-SHIFT < 1 OR CM-NEW-SHIFT > 25                     
+018800         DISPLAY "CEASMNT0003 - SHIFT " CM-NEW-SHIFT              
+018900             " NOT IN 1-25, KEY NOT ADDED"                        
+019000     ELSE                                                         
+019100         MOVE CM-NEW-SHIFT TO CK-SHIFT-VALUE                      
+019200         DISPLAY "ENTER DESCRIPTION: "                            
+019300         ACCEPT CK-DESCRIPTION                                    
+019400         ACCEPT CK-EFFECTIVE-DATE FROM DATE YYYYMMDD              
+019500         WRITE CIPHER-KEY-REC                                     
+019600             INVALID KEY                                          
+019700                 DISPLAY "CEASMNT0005 - KEY-ID " CK-KEY-ID        
+019800                     " ALREADY EXISTS"                            
+019900             NOT INVALID KEY                                      
+020000                 DISPLAY "KEY-ID " CK-KEY-ID " ADDED"             
+020100         END-WRITE                                                
+020200     END-IF.                                                      
+020300 2400-EXIT.                                                       
+020400     EXIT.                                                        
+020500*                                                                 
+020600***************************************************************** 
+020700* 9000-TERMINATE - CLOSE THE KEY TABLE AT NORMAL END OF JOB.    * 
+020800***************************************************************** 
+020900 9000-TERMINATE.                                                  
+021000     IF CM-FILE-IS-OPEN                                           
+021100         CLOSE CEASER-KEY-FILE                                    
+021200     END-IF.                                                      
+021300 9000-EXIT.                                                       
+021400     EXIT.                                                        
