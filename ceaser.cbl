@@ -1,78 +1,690 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 mystring PIC X(100) VALUE "test! test".
-01 shift    PIC 9(8)   VALUE 2.
-01 maxshift PIC 9(8)   VALUE 26.
-01 maxc     PIC 9(8)   VALUE 26.
-01 temp     PIC X(100) VALUE " ".
-01 tempc    PIC X(1)   VALUE " ".
-01 result   PIC X(100) VALUE " ".
-01 asciiv   PIC 9(8)   VALUE 0.
-01 wrap     PIC 9(8)   VALUE 0.
-01 stre     PIC 9(3)   VALUE 100.
-01 il       PIC 9(3)   VALUE 1.
-PROCEDURE DIVISION.
-Toplevel.
-    DISPLAY mystring.
-    PERFORM Encrypt
-    MOVE "This is a new string " to mystring
-    PERFORM Encrypt
-    MOVE "wxyzabc" to mystring
-    MOVE 25 to shift
-    PERFORM Encrypt
-    MOVE "wxyzabc" to mystring
-    MOVE 25 to shift
-    PERFORM Decrypt
-    PERFORM Solve
-    STOP RUN.
-
-Encrypt.
-    MOVE mystring to temp
-    MOVE FUNCTION upper-case(temp) to temp
-    MOVE 1 to il
-    MOVE " " to result
-    PERFORM stre TIMES
-        MOVE temp(il:1) to tempc
-        MOVE function ord(tempc) to asciiv
-        if asciiv > 65 and asciiv < 92 then
-            ADD shift to asciiv
-            if asciiv > 91 then
-                SUBTRACT 91 from asciiv 
-                ADD 65 to asciiv
-            end-if
-            MOVE function char(asciiv) to tempc
-        end-if
-        STRING tempc DELIMITED BY SIZE into result with pointer il
-    END-PERFORM
-    DISPLAY result.
-    
-Decrypt.
-    MOVE mystring to temp
-    MOVE FUNCTION upper-case(temp) to temp
-    MOVE 1 to il
-    MOVE " " to result
-    PERFORM stre TIMES
-        MOVE temp(il:1) to tempc
-        MOVE function ord(tempc) to asciiv
-        if asciiv > 65 and asciiv < 92 then
-            SUBTRACT shift FROM asciiv
-            if asciiv < 66 then
-                SUBTRACT asciiv from 66 GIVING wrap 
-                SUBTRACT wrap from 92 GIVING asciiv
-            end-if
-            MOVE function char(asciiv) to tempc
-        end-if
-        STRING tempc DELIMITED BY SIZE into result with pointer il
-    END-PERFORM
-    DISPLAY result.
-    
-Solve.
-    MOVE maxshift to shift
-    ADD 1 to maxshift
-    PERFORM maxshift TIMES
-        DISPLAY "CEASER " shift ": " WITH NO ADVANCING
-        PERFORM Decrypt
-        SUBTRACT 1 from shift
-    END-PERFORM.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.                                         
+000200 PROGRAM-ID. CEASER.                                              
+000300 AUTHOR. R T ALDRICH.                                             
+000400 INSTALLATION. DATA SECURITY SERVICES.                            
+000500 DATE-WRITTEN. 06/14/2012.                                        
+000600 DATE-COMPILED.                                                   
+000700***************************************************************** 
+000800* CEASER - CAESAR SHIFT CIPHER UTILITY                           *
+000900*                                                                *
+001000* ENCRYPTS OR ANALYSES MESSAGE TEXT USING A SIMPLE ALPHABETIC    *
+001100* ROTATION (CAESAR) CIPHER.                                      *
+001200***************************************************************** 
+001300*                                                                 
+001400* MODIFICATION HISTORY.                                           
+001500*  DATE       INIT  DESCRIPTION                                   
+001600*  06/14/2012 RTA   ORIGINAL CODING - PROTOTYPE SHIFT ROUTINE.    
+001700*  09/02/2015 RTA   MINOR CLEANUP OF DISPLAY STATEMENTS.          
+001800*  08/08/2026 MWK   REPLACED HARDCODED TEST STRINGS WITH REAL     
+001900*                   BATCH FILE INPUT AND OUTPUT.                  
+002000*  08/09/2026 MWK   SHIFT NOW COMES FROM THE EXEC PARM OR A SYSIN 
+002100*                   CONTROL CARD, NOT A COMPILED-IN CONSTANT.     
+002200*  08/10/2026 MWK   PRESERVE UPPER/LOWER CASE THROUGH ENCRYPT AND 
+002300*                   DECRYPT INSTEAD OF FORCING UPPER-CASE.        
+002400*  08/11/2026 MWK   ADDED AN AUDIT TRAIL RECORD FOR EVERY ENCRYPT 
+002500*                   OR DECRYPT INVOCATION.                        
+002600*  08/12/2026 MWK   VALIDATE SHIFT IS IN RANGE 1-25 BEFORE ENCRYPT
+002700*                   OR DECRYPT WILL RUN.                          
+002800*  08/13/2026 MWK   SOLVE NOW SCORES CANDIDATES BY LETTER         
+002900*                   FREQUENCY AND REPORTS THE BEST MATCH.         
+003000*  08/14/2026 MWK   ADDED CHECKPOINT/RESTART SUPPORT SO A LARGE   
+003100*                   BATCH RUN CAN RESUME WITHOUT REPROCESSING.    
+003200*  08/15/2026 MWK   PARM/SYSIN NOW CARRIES A KEY-ID LOOKED UP IN  
+003300*                   THE CEASER-KEY-FILE KEY TABLE, REPLACING THE  
+003400*                   RAW SHIFT DIGITS, SO MULTIPLE NAMED KEYS CAN  
+003500*                   BE MAINTAINED WITHOUT A RECOMPILE.            
+003600*  08/18/2026 MWK   FIXED LOWERCASE SHIFT/UNSHIFT RANGE CHECKS -  
+003700*                   FUNCTION ORD IS 1-BASED HERE, SO THE LOWERCASE
+003800*                   BOUNDS MUST BE 97/124 LIKE THE UPPERCASE ONES 
+003900*                   ARE AT 65/92, NOT 96/123. THE OLD BOUNDS      
+004000*                   MISHANDLED BACKTICK AND DROPPED LOWERCASE Z.  
+004100*  08/18/2026 MWK   AUDIT FILE NOW OPENS EXTEND ON RESTART INSTEAD
+004200*                   OF OUTPUT UNCONDITIONALLY, SO A RESUMED RUN NO
+004300*                   LONGER ERASES THE PRIOR SEGMENT'S AUDIT TRAIL.
+004400*  08/18/2026 MWK   CHECKPOINT INTERVAL REDUCED TO EVERY RECORD - 
+004500*                   AT 100 RECORDS PER CHECKPOINT, COMBINED WITH  
+004600*                   REOPENING OUTPUT EXTEND ON RESTART, A RERUN   
+004700*                   COULD RE-APPEND UP TO 99 RECORDS ALREADY      
+004800*                   WRITTEN BY THE ABENDED SEGMENT.               
+004900*  08/18/2026 MWK   ADDED AN E/D/S RUN MODE TO THE PARM/SYSIN CARD
+005000*                   AND WIRED MAINLINE TO DISPATCH TO ENCRYPT,    
+005100*                   DECRYPT, OR SOLVE ACCORDINGLY - SOLVE HAD NO  
+005200*                   PATH TO BE INVOKED SINCE THE BATCH I/O REDO.  
+005300*  08/18/2026 MWK   DROPPED MAXSHIFT AND MAXC, LEFT OVER FROM     
+005400*                   BEFORE THE KEY TABLE LOOKUP - NOTHING         
+005500*                   REFERENCED THEM ANY MORE.                     
+005600*  08/21/2026 MWK   CHECKPOINT FILE NOW OPENS EXTEND ON RESTART   
+005700*                   INSTEAD OF OUTPUT, SO A RESUMED RUN NO LONGER 
+005800*                   TRUNCATES ITS OWN CHECKPOINT HISTORY BEFORE   
+005900*                   WRITING A NEW ONE. CHECKPOINT RECORD NOW      
+006000*                   CARRIES KEY-ID AND RUN MODE SO A LEFTOVER     
+006100*                   CHECKPOINT FROM A DIFFERENT KEY-ID OR MODE IS 
+006200*                   NEVER TAKEN AS A RESTART OF THIS RUN. SHIFT IS
+006300*                   NO LONGER RESTORED FROM THE CHECKPOINT, SINCE 
+006400*                   THE KEY-ID LOOKUP ALREADY DONE BY THIS RUN IS 
+006500*                   AUTHORITATIVE AND A KEY'S SHIFT CAN CHANGE    
+006600*                   BETWEEN RUNS. SOLVE NOW CHECKPOINTS LIKE      
+006700*                   ENCRYPT AND DECRYPT DO.                       
+006800*                                                                 
+006900 ENVIRONMENT DIVISION.                                            
+007000 CONFIGURATION SECTION.                                           
+007100 SOURCE-COMPUTER. IBM-370.                                        
+007200 OBJECT-COMPUTER. IBM-370.                                        
+007300 INPUT-OUTPUT SECTION.                                            
+007400 FILE-CONTROL.                                                    
+007500     SELECT CEASER-INPUT-FILE ASSIGN TO CEASIN                    
+007600         ORGANIZATION IS SEQUENTIAL.                              
+007700     SELECT CEASER-OUTPUT-FILE ASSIGN TO CEASOUT                  
+007800         ORGANIZATION IS SEQUENTIAL.                              
+007900     SELECT CEASER-CONTROL-FILE ASSIGN TO SYSIN                   
+008000         ORGANIZATION IS SEQUENTIAL.                              
+008100     SELECT CEASER-AUDIT-FILE ASSIGN TO CEASAUD                   
+008200         ORGANIZATION IS SEQUENTIAL.                              
+008300     SELECT CEASER-CHECKPOINT-FILE ASSIGN TO CEASCKP              
+008400         ORGANIZATION IS SEQUENTIAL                               
+008500         FILE STATUS IS CS-CKPT-FILE-STATUS.                      
+008600     SELECT CEASER-KEY-FILE ASSIGN TO CEASKEY                     
+008700         ORGANIZATION IS INDEXED                                  
+008800         ACCESS MODE IS RANDOM                                    
+008900         RECORD KEY IS CK-KEY-ID                                  
+009000         FILE STATUS IS CS-KEY-FILE-STATUS.                       
+009100*                                                                 
+009200 DATA DIVISION.                                                   
+009300 FILE SECTION.                                                    
+009400 FD  CEASER-INPUT-FILE                                            
+009500     RECORDING MODE IS F                                          
+009600     RECORD CONTAINS 100 CHARACTERS.                              
+009700 01  CS-INPUT-REC                PIC X(100).                      
+009800*                                                                 
+009900 FD  CEASER-OUTPUT-FILE                                           
+010000     RECORDING MODE IS F                                          
+010100     RECORD CONTAINS 100 CHARACTERS.                              
+010200 01  CS-OUTPUT-REC                PIC X(100).                     
+010300*                                                                 
+010400*    SYSIN CONTROL CARD - USED WHEN NO PARM IS SUPPLIED.          
+010500*    COLUMNS  1- 8  DAILY CIPHER KEY-ID (LOOKED UP IN CEASKEY).   
+010600*    COLUMN      9  RUN MODE - E ENCRYPT, D DECRYPT, S SOLVE.     
+010700*    COLUMNS 10-80  RESERVED.                                     
+010800 FD  CEASER-CONTROL-FILE                                          
+010900     RECORDING MODE IS F                                          
+011000     RECORD CONTAINS 80 CHARACTERS.                               
+011100 01  CS-CONTROL-REC.                                              
+011200     05  CS-CONTROL-KEY-ID       PIC X(08).                       
+011300     05  CS-CONTROL-MODE         PIC X(01).                       
+011400     05  FILLER                  PIC X(71).                       
+011500*                                                                 
+011600*    KEYED CIPHER KEY TABLE - ONE RECORD PER NAMED KEY (PARTNER   
+011700*    OR FEED). LOOKED UP BY KEY-ID INSTEAD OF A COMPILED-IN SHIFT.
+011800 FD  CEASER-KEY-FILE                                              
+011900     RECORD CONTAINS 80 CHARACTERS.                               
+012000     COPY CIPHERKY.                                               
+012100*                                                                 
+012200*    AUDIT TRAIL - ONE RECORD PER ENCRYPT OR DECRYPT INVOCATION.  
+012300 FD  CEASER-AUDIT-FILE                                            
+012400     RECORDING MODE IS F                                          
+012500     RECORD CONTAINS 80 CHARACTERS.                               
+012600 01  CS-AUDIT-REC.                                                
+012700     05  CS-AUDIT-DATE           PIC 9(08).                       
+012800     05  FILLER                  PIC X(01) VALUE SPACE.           
+012900     05  CS-AUDIT-PARAGRAPH      PIC X(20).                       
+013000     05  FILLER                  PIC X(01) VALUE SPACE.           
+013100     05  CS-AUDIT-SHIFT          PIC 9(08).                       
+013200     05  FILLER                  PIC X(01) VALUE SPACE.           
+013300     05  CS-AUDIT-LENGTH         PIC 9(03).                       
+013400     05  FILLER                  PIC X(38).                       
+013500*                                                                 
+013600*    CHECKPOINT / RESTART CONTROL FILE - ONE RECORD HOLDING THE   
+013700*    RECORD COUNT, SHIFT, KEY-ID, AND RUN MODE AS OF THE LAST     
+013800*    CHECKPOINT TAKEN, SO A RERUN AFTER AN ABEND CAN RESUME       
+013900*    WITHOUT REPROCESSING. KEY-ID AND MODE ARE CARRIED SO A       
+014000*    CHECKPOINT LEFT BY ONE KEY-ID OR MODE IS NEVER MISTAKEN FOR  
+014100*    A RESTART OF A DIFFERENT, UNRELATED RUN.                     
+014200 FD  CEASER-CHECKPOINT-FILE                                       
+014300     RECORDING MODE IS F                                          
+014400     RECORD CONTAINS 30 CHARACTERS.                               
+014500 01  CS-CHECKPOINT-REC.                                           
+014600     05  CS-CKPT-RECORD-COUNT    PIC 9(08).                       
+014700     05  CS-CKPT-SHIFT           PIC 9(08).                       
+014800     05  CS-CKPT-KEY-ID          PIC X(08).                       
+014900     05  CS-CKPT-MODE            PIC X(01).                       
+015000     05  FILLER                  PIC X(05).                       
+015100*                                                                 
+015200 WORKING-STORAGE SECTION.                                         
+015300*                                                                 
+015400*    CIPHER WORKING FIELDS.                                       
+015500 77  CS-MYSTRING                 PIC X(100) VALUE SPACES.         
+015600 77  CS-SHIFT                    PIC 9(8)   VALUE 0.              
+015700 77  CS-TEMP                     PIC X(100) VALUE SPACES.         
+015800 77  CS-TEMPC                    PIC X(1)   VALUE SPACE.          
+015900 77  CS-RESULT                   PIC X(100) VALUE SPACES.         
+016000 77  CS-ASCIIV                   PIC 9(8)   VALUE 0.              
+016100 77  CS-WRAP                     PIC 9(8)   VALUE 0.              
+016200 77  CS-STRE                     PIC 9(3)   VALUE 100.            
+016300 77  CS-IL                       PIC 9(3)   COMP VALUE 1.         
+016400*                                                                 
+016500*    PROGRAM SWITCHES.                                            
+016600 77  CS-EOF-SWITCH                PIC X(01) VALUE "N".            
+016700     88  CS-END-OF-INPUT                    VALUE "Y".            
+016800 77  CS-RESTART-SWITCH            PIC X(01) VALUE "N".            
+016900     88  CS-RESTARTING                      VALUE "Y".            
+017000 77  CS-CKPT-EOF-SWITCH           PIC X(01) VALUE "N".            
+017100     88  CS-CKPT-EOF                        VALUE "Y".            
+017200 77  CS-CKPT-FOUND-SWITCH         PIC X(01) VALUE "N".            
+017300     88  CS-CKPT-FOUND                      VALUE "Y".            
+017400*                                                                 
+017500*    SHIFT CONTROL FIELDS.                                        
+017600 77  CS-KEY-ID-INPUT              PIC X(08) VALUE SPACES.         
+017700*                                                                 
+017800*    RUN MODE - WHICH OPERATION THIS RUN PERFORMS AGAINST EACH    
+017900*    INPUT RECORD. CARRIED IN THE 9TH BYTE OF THE PARM OR IN THE  
+018000*    SYSIN CONTROL CARD, DEFAULTING TO ENCRYPT WHEN NOT SUPPLIED. 
+018100 77  CS-RUN-MODE                  PIC X(01) VALUE "E".            
+018200     88  CS-MODE-ENCRYPT                     VALUE "E".           
+018300     88  CS-MODE-DECRYPT                     VALUE "D".           
+018400     88  CS-MODE-SOLVE                       VALUE "S".           
+018500*                                                                 
+018600*    SET WHILE SOLVE IS TRYING CANDIDATE SHIFTS, SO THE 25 TRIAL  
+018700*    DECRYPTS A SINGLE SOLVE RUN MAKES DO NOT EACH LOOK LIKE A    
+018800*    GENUINE PRODUCTION DECRYPT IN THE AUDIT TRAIL.               
+018900 77  CS-TRIAL-SWITCH              PIC X(01) VALUE "N".            
+019000     88  CS-SOLVE-TRIAL                      VALUE "Y".           
+019100*                                                                 
+019200*    AUDIT TRAIL FIELDS.                                          
+019300 77  CS-RUN-DATE                  PIC 9(8)  VALUE ZERO.           
+019400*                                                                 
+019500*    CHECKPOINT / RESTART FIELDS. A CHECKPOINT RECORD IS WRITTEN  
+019600*    EVERY CS-CKPT-INTERVAL PROCESSED RECORDS. THE OUTPUT FILE IS 
+019700*    REOPENED EXTEND ON RESTART RATHER THAN REPOSITIONED, SO THE  
+019800*    INTERVAL IS KEPT AT 1 - A CHECKPOINT PER RECORD - SO NO      
+019900*    COMPLETED RECORD IS EVER REPROCESSED AND RE-APPENDED.        
+020000 77  CS-RECORD-COUNT              PIC 9(8)  COMP VALUE ZERO.      
+020100 77  CS-SKIP-COUNT                PIC 9(8)  COMP VALUE ZERO.      
+020200 77  CS-CKPT-INTERVAL             PIC 9(8)  VALUE 1.              
+020300 77  CS-CKPT-QUOTIENT             PIC 9(8)  VALUE ZERO.           
+020400 77  CS-CKPT-REMAINDER            PIC 9(8)  VALUE ZERO.           
+020500 77  CS-CKPT-FILE-STATUS          PIC X(02) VALUE SPACES.         
+020600 77  CS-KEY-FILE-STATUS           PIC X(02) VALUE SPACES.         
+020700*                                                                 
+020800*    ENGLISH RELATIVE LETTER FREQUENCY TABLE, A THRU Z, EACH A    
+020900*    3-DIGIT WEIGHT PER 1000 LETTERS OF NORMAL ENGLISH TEXT. USED 
+021000*    BY SOLVE TO SCORE CANDIDATE DECRYPTS.                        
+021100 01  CS-FREQ-TABLE-DATA.                                          
+021200     05  FILLER                  PIC X(78) VALUE                  
+021300        "082015028043127022020061070002008040024067075019001060063
+021400-      "091028010024002020001".                                   
+021500 01  CS-FREQ-TABLE REDEFINES CS-FREQ-TABLE-DATA.                  
+021600     05  CS-FREQ-WEIGHT OCCURS 26 TIMES     PIC 9(03).            
+021700*                                                                 
+021800*    LETTER COUNT TABLE FOR THE CANDIDATE CURRENTLY BEING SCORED. 
+021900 01  CS-LETTER-COUNT-TABLE.                                       
+022000     05  CS-LETTER-COUNT OCCURS 26 TIMES    PIC 9(05) VALUE ZERO. 
+022100*                                                                 
+022200*    CRYPTANALYSIS WORKING FIELDS.                                
+022300 77  CS-BEST-SHIFT                PIC 9(8)  VALUE ZERO.           
+022400 77  CS-BEST-SCORE                PIC 9(7)  VALUE ZERO.           
+022500 77  CS-CANDIDATE-SCORE           PIC 9(7)  VALUE ZERO.           
+022600 77  CS-TOTAL-LETTERS             PIC 9(5)  VALUE ZERO.           
+022700 77  CS-EXPECTED-COUNT            PIC S9(5) VALUE ZERO.           
+022800 77  CS-COUNT-DIFF                PIC S9(5) VALUE ZERO.           
+022900 77  CS-FREQ-INDEX                PIC 9(3)  VALUE ZERO.           
+023000 77  CS-SI                        PIC 9(3)  COMP VALUE 1.         
+023100 77  CS-FI                        PIC 9(3)  COMP VALUE 1.         
+023200 77  CS-SCOREC                    PIC X(1)  VALUE SPACE.          
+023300 77  CS-SCOREV                    PIC 9(8)  VALUE ZERO.           
+023400*                                                                 
+023500 LINKAGE SECTION.                                                 
+023600 01  LK-PARM-AREA.                                                
+023700     05  LK-PARM-LENGTH           PIC S9(4) COMP.                 
+023800     05  LK-PARM-DATA             PIC X(09).                      
+023900*                                                                 
+024000 PROCEDURE DIVISION USING LK-PARM-AREA.                           
+024100***************************************************************** 
+024200* 0000-MAINLINE - PROGRAM ENTRY POINT.                           *
+024300***************************************************************** 
+024400 0000-MAINLINE.                                                   
+024500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      
+024600     IF CS-MODE-SOLVE                                             
+024700         PERFORM 2050-PROCESS-FILE-SOLVE THRU 2050-EXIT           
+024800             UNTIL CS-END-OF-INPUT                                
+024900     ELSE                                                         
+025000         PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                 
+025100             UNTIL CS-END-OF-INPUT                                
+025200     END-IF.                                                      
+025300     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       
+025400     STOP RUN.                                                    
+025500*                                                                 
+025600***************************************************************** 
+025700* 1000-INITIALIZE - GET THE DAILY SHIFT, CHECK FOR A RESTART,    *
+025800* OPEN FILES, PRIME READ.                                        *
+025900***************************************************************** 
+026000 1000-INITIALIZE.                                                 
+026100     PERFORM 1100-GET-SHIFT-VALUE THRU 1100-EXIT.                 
+026200     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.                   
+026300     OPEN INPUT CEASER-INPUT-FILE.                                
+026400     IF CS-RESTARTING                                             
+026500         OPEN EXTEND CEASER-OUTPUT-FILE                           
+026600         OPEN EXTEND CEASER-AUDIT-FILE                            
+026700         OPEN EXTEND CEASER-CHECKPOINT-FILE                       
+026800         PERFORM 1300-SKIP-COMPLETED-RECORDS THRU 1300-EXIT       
+026900     ELSE                                                         
+027000         OPEN OUTPUT CEASER-OUTPUT-FILE                           
+027100         OPEN OUTPUT CEASER-AUDIT-FILE                            
+027200         OPEN OUTPUT CEASER-CHECKPOINT-FILE                       
+027300     END-IF.                                                      
+027400     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.               
+027500 1000-EXIT.                                                       
+027600     EXIT.                                                        
+027700*                                                                 
+027800***************************************************************** 
+027900* 1100-GET-SHIFT-VALUE - OBTAIN TODAY'S KEY-ID AND RUN MODE FROM *
+028000* THE EXEC PARM IF ONE WAS PASSED, OTHERWISE FROM A SYSIN        *
+028100* CONTROL CARD, AND LOOK UP THE KEY-ID'S SHIFT VALUE IN THE      *
+028200* CEASER-KEY-FILE KEY TABLE.                                     *
+028300***************************************************************** 
+028400 1100-GET-SHIFT-VALUE.                                            
+028500     IF LK-PARM-LENGTH > ZERO                                     
+028600         MOVE LK-PARM-DATA(1:8) TO CS-KEY-ID-INPUT                
+028700         IF LK-PARM-LENGTH > 8                                    
+028800             MOVE LK-PARM-DATA(9:1) TO CS-RUN-MODE                
+028900         END-IF                                                   
+029000     ELSE                                                         
+029100         OPEN INPUT CEASER-CONTROL-FILE                           
+029200         READ CEASER-CONTROL-FILE                                 
+029300             AT END                                               
+029400                 MOVE SPACES TO CS-CONTROL-KEY-ID                 
+029500                 MOVE SPACE TO CS-CONTROL-MODE                    
+029600         END-READ                                                 
+029700         MOVE CS-CONTROL-KEY-ID TO CS-KEY-ID-INPUT                
+029800         MOVE CS-CONTROL-MODE TO CS-RUN-MODE                      
+029900         CLOSE CEASER-CONTROL-FILE                                
+030000     END-IF.                                                      
+030100     IF CS-RUN-MODE = SPACE                                       
+030200         MOVE "E" TO CS-RUN-MODE                                  
+030300     END-IF.                                                      
+030400     IF NOT CS-MODE-ENCRYPT AND NOT CS-MODE-DECRYPT               
+030500             AND NOT CS-MODE-SOLVE                                
+030600         DISPLAY "CEASER0004 - MODE " CS-RUN-MODE                 
+030700             " NOT E, D, OR S"                                    
+030800         MOVE 24 TO RETURN-CODE                                   
+030900         GO TO 9900-ABEND-ROUTINE                                 
+031000     END-IF.                                                      
+031100     IF NOT CS-MODE-SOLVE                                         
+031200         IF CS-KEY-ID-INPUT = SPACES                              
+031300             DISPLAY "CEASER0001 - NO KEY-ID IN PARM OR SYSIN"    
+031400             MOVE 16 TO RETURN-CODE                               
+031500             GO TO 9900-ABEND-ROUTINE                             
+031600         END-IF                                                   
+031700         PERFORM 1150-LOOKUP-CIPHER-KEY THRU 1150-EXIT            
+031800     END-IF.                                                      
+031900     ACCEPT CS-RUN-DATE FROM DATE YYYYMMDD.                       
+032000 1100-EXIT.                                                       
+032100     EXIT.                                                        
+032200*                                                                 
+032300***************************************************************** 
+032400* 1150-LOOKUP-CIPHER-KEY - READ THE KEYED CIPHER KEY TABLE FOR   *
+032500* TODAY'S KEY-ID AND ADOPT ITS SHIFT VALUE.                      *
+032600***************************************************************** 
+032700 1150-LOOKUP-CIPHER-KEY.                                          
+032800     OPEN INPUT CEASER-KEY-FILE.                                  
+032900     IF CS-KEY-FILE-STATUS NOT = "00"                             
+033000         DISPLAY "CEASER0005 - CEASKEY OPEN FAILED, STATUS "      
+033100             CS-KEY-FILE-STATUS                                   
+033200         MOVE 19 TO RETURN-CODE                                   
+033300         GO TO 9900-ABEND-ROUTINE                                 
+033400     END-IF.                                                      
+033500     MOVE CS-KEY-ID-INPUT TO CK-KEY-ID.                           
+033600     READ CEASER-KEY-FILE                                         
+033700         INVALID KEY                                              
+033800             DISPLAY "CEASER0003 - KEY-ID " CS-KEY-ID-INPUT       
+033900                 " NOT FOUND IN CEASER-KEY-FILE"                  
+034000             MOVE 18 TO RETURN-CODE                               
+034100             GO TO 9900-ABEND-ROUTINE                             
+034200     END-READ.                                                    
+034300     MOVE CK-SHIFT-VALUE TO CS-SHIFT.                             
+034400     CLOSE CEASER-KEY-FILE.                                       
+034500 1150-EXIT.                                                       
+034600     EXIT.                                                        
+034700*                                                                 
+034800***************************************************************** 
+034900* 1200-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY AN EARLIER  *
+035000* RUN THAT DID NOT REACH NORMAL END OF JOB. THIS FILE IS NO      *
+035100* LONGER REOPENED PER RECORD, SO IT MAY HOLD SEVERAL CHECKPOINTS *
+035200* BY THE TIME OF AN ABEND - THE LAST ONE READ IS THE CURRENT ONE.*
+035300* A FOUND CHECKPOINT IS HONORED ONLY IF IT BELONGS TO THIS SAME  *
+035400* KEY-ID AND RUN MODE - OTHERWISE IT IS A LEFTOVER FROM SOME     *
+035500* EARLIER, UNRELATED INVOCATION AND THIS RUN STARTS FRESH. THE   *
+035600* SHIFT ITSELF IS NOT RESTORED FROM THE CHECKPOINT - THE KEY-ID  *
+035700* LOOKUP 1100-GET-SHIFT-VALUE ALREADY PERFORMED IS AUTHORITATIVE,*
+035800* SINCE A KEY'S SHIFT MAY HAVE BEEN CHANGED VIA CEASMNT BETWEEN  *
+035900* THE ABENDED RUN AND THIS ONE.                                  *
+036000***************************************************************** 
+036100 1200-CHECK-RESTART.                                              
+036200     MOVE ZERO TO CS-RECORD-COUNT.                                
+036300     MOVE ZERO TO CS-SKIP-COUNT.                                  
+036400     MOVE "N" TO CS-RESTART-SWITCH.                               
+036500     MOVE "N" TO CS-CKPT-EOF-SWITCH.                              
+036600     MOVE "N" TO CS-CKPT-FOUND-SWITCH.                            
+036700     OPEN INPUT CEASER-CHECKPOINT-FILE.                           
+036800     IF CS-CKPT-FILE-STATUS = "00"                                
+036900         PERFORM 1210-READ-LATEST-CHECKPOINT THRU 1210-EXIT       
+037000             UNTIL CS-CKPT-EOF                                    
+037100         CLOSE CEASER-CHECKPOINT-FILE                             
+037200     END-IF.                                                      
+037300     IF CS-CKPT-FOUND                                             
+037400             AND CS-CKPT-KEY-ID = CS-KEY-ID-INPUT                 
+037500             AND CS-CKPT-MODE = CS-RUN-MODE                       
+037600         MOVE CS-CKPT-RECORD-COUNT TO CS-RECORD-COUNT             
+037700         MOVE CS-CKPT-RECORD-COUNT TO CS-SKIP-COUNT               
+037800         SET CS-RESTARTING TO TRUE                                
+037900     END-IF.                                                      
+038000 1200-EXIT.                                                       
+038100     EXIT.                                                        
+038200*                                                                 
+038300 1210-READ-LATEST-CHECKPOINT.                                     
+038400     READ CEASER-CHECKPOINT-FILE                                  
+038500         AT END                                                   
+038600             SET CS-CKPT-EOF TO TRUE                              
+038700         NOT AT END                                               
+038800             SET CS-CKPT-FOUND TO TRUE                            
+038900     END-READ.                                                    
+039000 1210-EXIT.                                                       
+039100     EXIT.                                                        
+039200*                                                                 
+039300***************************************************************** 
+039400* 1300-SKIP-COMPLETED-RECORDS - ON A RESTART, READ PAST THE      *
+039500* INPUT RECORDS ALREADY ENCRYPTED AND WRITTEN BY AN EARLIER RUN. *
+039600***************************************************************** 
+039700 1300-SKIP-COMPLETED-RECORDS.                                     
+039800     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT                
+039900         CS-SKIP-COUNT TIMES.                                     
+040000 1300-EXIT.                                                       
+040100     EXIT.                                                        
+040200*                                                                 
+040300***************************************************************** 
+040400* 1400-WRITE-CHECKPOINT-RECORD - SAVE THE CURRENT RECORD COUNT,  *
+040500* SHIFT, KEY-ID, AND RUN MODE SO A RESTART CAN PICK UP FROM HERE *
+040600* AND CAN TELL THIS RUN'S CHECKPOINTS APART FROM SOME OTHER      *
+040700* KEY-ID OR MODE'S. THE FILE IS OPENED ONCE FOR THE WHOLE RUN    *
+040800* (SEE 1000-INITIALIZE), SO THIS PARAGRAPH ONLY WRITES - IT NO   *
+040900* LONGER PAYS FOR AN OPEN AND CLOSE ON EVERY RECORD.             *
+041000***************************************************************** 
+041100 1400-WRITE-CHECKPOINT-RECORD.                                    
+041200     MOVE CS-RECORD-COUNT TO CS-CKPT-RECORD-COUNT.                
+041300     MOVE CS-SHIFT TO CS-CKPT-SHIFT.                              
+041400     MOVE CS-KEY-ID-INPUT TO CS-CKPT-KEY-ID.                      
+041500     MOVE CS-RUN-MODE TO CS-CKPT-MODE.                            
+041600     WRITE CS-CHECKPOINT-REC.                                     
+041700 1400-EXIT.                                                       
+041800     EXIT.                                                        
+041900*                                                                 
+042000***************************************************************** 
+042100* 1500-CLEAR-CHECKPOINT-FILE - NORMAL END OF JOB, SO THE NEXT    *
+042200* RUN SHOULD START FRESH INSTEAD OF RESTARTING FROM THIS ONE.    *
+042300* THE RUN'S CHECKPOINT FILE WAS CLOSED JUST BEFORE THIS IS       *
+042400* PERFORMED (SEE 9000-TERMINATE), SO REOPENING OUTPUT HERE       *
+042500* TRUNCATES IT TO EMPTY.                                         *
+042600***************************************************************** 
+042700 1500-CLEAR-CHECKPOINT-FILE.                                      
+042800     OPEN OUTPUT CEASER-CHECKPOINT-FILE.                          
+042900     CLOSE CEASER-CHECKPOINT-FILE.                                
+043000 1500-EXIT.                                                       
+043100     EXIT.                                                        
+043200*                                                                 
+043300***************************************************************** 
+043400* 2000-PROCESS-FILE - ENCRYPT OR DECRYPT ONE MESSAGE RECORD,    * 
+043500* PER CS-RUN-MODE.                                               *
+043600***************************************************************** 
+043700 2000-PROCESS-FILE.                                               
+043800     MOVE CS-INPUT-REC TO CS-MYSTRING.                            
+043900     IF CS-MODE-DECRYPT                                           
+044000         PERFORM 3100-DECRYPT-MESSAGE THRU 3100-EXIT              
+044100     ELSE                                                         
+044200         PERFORM 3000-ENCRYPT-MESSAGE THRU 3000-EXIT              
+044300     END-IF.                                                      
+044400     MOVE CS-RESULT TO CS-OUTPUT-REC.                             
+044500     WRITE CS-OUTPUT-REC.                                         
+044600     ADD 1 TO CS-RECORD-COUNT.                                    
+044700     DIVIDE CS-RECORD-COUNT BY CS-CKPT-INTERVAL                   
+044800         GIVING CS-CKPT-QUOTIENT                                  
+044900         REMAINDER CS-CKPT-REMAINDER.                             
+045000     IF CS-CKPT-REMAINDER = ZERO                                  
+045100         PERFORM 1400-WRITE-CHECKPOINT-RECORD THRU 1400-EXIT      
+045200     END-IF.                                                      
+045300     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.               
+045400 2000-EXIT.                                                       
+045500     EXIT.                                                        
+045600*                                                                 
+045700 2100-READ-INPUT-RECORD.                                          
+045800     READ CEASER-INPUT-FILE                                       
+045900         AT END                                                   
+046000             SET CS-END-OF-INPUT TO TRUE                          
+046100     END-READ.                                                    
+046200 2100-EXIT.                                                       
+046300     EXIT.                                                        
+046400*                                                                 
+046500***************************************************************** 
+046600* 2050-PROCESS-FILE-SOLVE - RUN CRYPTANALYSIS AGAINST ONE        *
+046700* MESSAGE RECORD OF UNKNOWN SHIFT AND REPORT THE LIKELY KEY.     *
+046800* NO OUTPUT RECORD IS WRITTEN - SOLVE IS A REPORTING RUN, NOT    *
+046900* A TRANSFORM OF THE INPUT - BUT IT CHECKPOINTS JUST LIKE        *
+047000* 2000-PROCESS-FILE SO A LARGE SOLVE BATCH GETS THE SAME RESTART *
+047100* PROTECTION AS ENCRYPT OR DECRYPT.                              *
+047200***************************************************************** 
+047300 2050-PROCESS-FILE-SOLVE.                                         
+047400     MOVE CS-INPUT-REC TO CS-MYSTRING.                            
+047500     PERFORM 4000-SOLVE-CIPHER THRU 4000-EXIT.                    
+047600     ADD 1 TO CS-RECORD-COUNT.                                    
+047700     DIVIDE CS-RECORD-COUNT BY CS-CKPT-INTERVAL                   
+047800         GIVING CS-CKPT-QUOTIENT                                  
+047900         REMAINDER CS-CKPT-REMAINDER.                             
+048000     IF CS-CKPT-REMAINDER = ZERO                                  
+048100         PERFORM 1400-WRITE-CHECKPOINT-RECORD THRU 1400-EXIT      
+048200     END-IF.                                                      
+048300     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.               
+048400 2050-EXIT.                                                       
+048500     EXIT.                                                        
+048600*                                                                 
+048700***************************************************************** 
+048800* 2900-VALIDATE-SHIFT-VALUE - REJECT AN OUT-OF-RANGE SHIFT       *
+048900* BEFORE A SINGLE CHARACTER GETS TRANSFORMED.                    *
+049000***************************************************************** 
+049100 2900-VALIDATE-SHIFT-VALUE.                                       
+049200     IF CS-SHIFT < 1 OR CS-SHIFT > 25                             
+049300         DISPLAY "CEASER0002 - SHIFT " CS-SHIFT " NOT IN 1-25"    
+049400         MOVE 20 TO RETURN-CODE                                   
+049500         GO TO 9900-ABEND-ROUTINE                                 
+049600     END-IF.                                                      
+049700 2900-EXIT.                                                       
+049800     EXIT.                                                        
+049900*                                                                 
+050000***************************************************************** 
+050100* 3000-ENCRYPT-MESSAGE - ROTATE EACH LETTER OF CS-MYSTRING       *
+050200* FORWARD BY CS-SHIFT POSITIONS, RESULT IN CS-RESULT.            *
+050300***************************************************************** 
+050400 3000-ENCRYPT-MESSAGE.                                            
+050500     PERFORM 2900-VALIDATE-SHIFT-VALUE THRU 2900-EXIT.            
+050600     MOVE CS-MYSTRING TO CS-TEMP.                                 
+050700     MOVE 1 TO CS-IL.                                             
+050800     MOVE SPACES TO CS-RESULT.                                    
+050900     PERFORM 3010-SHIFT-ONE-CHARACTER THRU 3010-EXIT              
+051000         CS-STRE TIMES.                                           
+051100     DISPLAY CS-RESULT.                                           
+051200     MOVE "3000-ENCRYPT-MESSAGE" TO CS-AUDIT-PARAGRAPH.           
+051300     PERFORM 3900-WRITE-AUDIT-RECORD THRU 3900-EXIT.              
+051400 3000-EXIT.                                                       
+051500     EXIT.                                                        
+051600*                                                                 
+051700 3010-SHIFT-ONE-CHARACTER.                                        
+051800     MOVE CS-TEMP(CS-IL:1) TO CS-TEMPC.                           
+051900     MOVE FUNCTION ORD(CS-TEMPC) TO CS-ASCIIV.                    
+052000     IF CS-ASCIIV > 65 AND CS-ASCIIV < 92                         
+052100         ADD CS-SHIFT TO CS-ASCIIV                                
+052200         IF CS-ASCIIV > 91                                        
+052300             SUBTRACT 91 FROM CS-ASCIIV                           
+052400             ADD 65 TO CS-ASCIIV                                  
+052500         END-IF                                                   
+052600         MOVE FUNCTION CHAR(CS-ASCIIV) TO CS-TEMPC                
+052700     END-IF.                                                      
+052800     IF CS-ASCIIV > 97 AND CS-ASCIIV < 124                        
+052900         ADD CS-SHIFT TO CS-ASCIIV                                
+053000         IF CS-ASCIIV > 123                                       
+053100             SUBTRACT 123 FROM CS-ASCIIV                          
+053200             ADD 98 TO CS-ASCIIV                                  
+053300         END-IF                                                   
+053400         MOVE FUNCTION CHAR(CS-ASCIIV) TO CS-TEMPC                
+053500     END-IF.                                                      
+053600     STRING CS-TEMPC DELIMITED BY SIZE                            
+053700         INTO CS-RESULT WITH POINTER CS-IL.                       
+053800 3010-EXIT.                                                       
+053900     EXIT.                                                        
+054000*                                                                 
+054100***************************************************************** 
+054200* 3100-DECRYPT-MESSAGE - ROTATE EACH LETTER OF CS-MYSTRING       *
+054300* BACKWARD BY CS-SHIFT POSITIONS, RESULT IN CS-RESULT.           *
+054400***************************************************************** 
+054500 3100-DECRYPT-MESSAGE.                                            
+054600     PERFORM 2900-VALIDATE-SHIFT-VALUE THRU 2900-EXIT.            
+054700     MOVE CS-MYSTRING TO CS-TEMP.                                 
+054800     MOVE 1 TO CS-IL.                                             
+054900     MOVE SPACES TO CS-RESULT.                                    
+055000     PERFORM 3110-UNSHIFT-ONE-CHARACTER THRU 3110-EXIT            
+055100         CS-STRE TIMES.                                           
+055200     DISPLAY CS-RESULT.                                           
+055300     IF NOT CS-SOLVE-TRIAL                                        
+055400         MOVE "3100-DECRYPT-MESSAGE" TO CS-AUDIT-PARAGRAPH        
+055500         PERFORM 3900-WRITE-AUDIT-RECORD THRU 3900-EXIT           
+055600     END-IF.                                                      
+055700 3100-EXIT.                                                       
+055800     EXIT.                                                        
+055900*                                                                 
+056000 3110-UNSHIFT-ONE-CHARACTER.                                      
+056100     MOVE CS-TEMP(CS-IL:1) TO CS-TEMPC.                           
+056200     MOVE FUNCTION ORD(CS-TEMPC) TO CS-ASCIIV.                    
+056300     IF CS-ASCIIV > 65 AND CS-ASCIIV < 92                         
+056400         SUBTRACT CS-SHIFT FROM CS-ASCIIV                         
+056500         IF CS-ASCIIV < 66                                        
+056600             SUBTRACT CS-ASCIIV FROM 66 GIVING CS-WRAP            
+056700             SUBTRACT CS-WRAP FROM 92 GIVING CS-ASCIIV            
+056800         END-IF                                                   
+056900         MOVE FUNCTION CHAR(CS-ASCIIV) TO CS-TEMPC                
+057000     END-IF.                                                      
+057100     IF CS-ASCIIV > 97 AND CS-ASCIIV < 124                        
+057200         SUBTRACT CS-SHIFT FROM CS-ASCIIV                         
+057300         IF CS-ASCIIV < 98                                        
+057400             SUBTRACT CS-ASCIIV FROM 98 GIVING CS-WRAP            
+057500             SUBTRACT CS-WRAP FROM 124 GIVING CS-ASCIIV           
+057600         END-IF                                                   
+057700         MOVE FUNCTION CHAR(CS-ASCIIV) TO CS-TEMPC                
+057800     END-IF.                                                      
+057900     STRING CS-TEMPC DELIMITED BY SIZE                            
+058000         INTO CS-RESULT WITH POINTER CS-IL.                       
+058100 3110-EXIT.                                                       
+058200     EXIT.                                                        
+058300*                                                                 
+058400***************************************************************** 
+058500* 3900-WRITE-AUDIT-RECORD - LOG ONE ENCRYPT OR DECRYPT RUN.      *
+058600***************************************************************** 
+058700 3900-WRITE-AUDIT-RECORD.                                         
+058800     MOVE CS-RUN-DATE TO CS-AUDIT-DATE.                           
+058900     MOVE CS-SHIFT TO CS-AUDIT-SHIFT.                             
+059000     MOVE CS-STRE TO CS-AUDIT-LENGTH.                             
+059100     WRITE CS-AUDIT-REC.                                          
+059200 3900-EXIT.                                                       
+059300     EXIT.                                                        
+059400*                                                                 
+059500***************************************************************** 
+059600* 4000-SOLVE-CIPHER - TRY EVERY VALID SHIFT, SCORE EACH          *
+059700* CANDIDATE PLAINTEXT AGAINST THE ENGLISH LETTER FREQUENCY       *
+059800* TABLE, AND REPORT THE CLOSEST-FITTING SHIFT AS THE LIKELY KEY. *
+059900***************************************************************** 
+060000 4000-SOLVE-CIPHER.                                               
+060100     MOVE 9999999 TO CS-BEST-SCORE.                               
+060200     MOVE ZERO TO CS-BEST-SHIFT.                                  
+060300     MOVE 1 TO CS-SHIFT.                                          
+060400     SET CS-SOLVE-TRIAL TO TRUE.                                  
+060500     PERFORM 4010-TRY-ONE-SHIFT THRU 4010-EXIT                    
+060600         25 TIMES.                                                
+060700     MOVE "N" TO CS-TRIAL-SWITCH.                                 
+060800     DISPLAY "CEASER - MOST LIKELY SHIFT IS " CS-BEST-SHIFT.      
+060900 4000-EXIT.                                                       
+061000     EXIT.                                                        
+061100*                                                                 
+061200 4010-TRY-ONE-SHIFT.                                              
+061300     PERFORM 3100-DECRYPT-MESSAGE THRU 3100-EXIT.                 
+061400     PERFORM 4020-SCORE-CANDIDATE THRU 4020-EXIT.                 
+061500     DISPLAY "CEASER " CS-SHIFT ": " CS-RESULT                    
+061600         " SCORE " CS-CANDIDATE-SCORE.                            
+061700     IF CS-CANDIDATE-SCORE < CS-BEST-SCORE                        
+061800         MOVE CS-CANDIDATE-SCORE TO CS-BEST-SCORE                 
+061900         MOVE CS-SHIFT TO CS-BEST-SHIFT                           
+062000     END-IF.                                                      
+062100     ADD 1 TO CS-SHIFT.                                           
+062200 4010-EXIT.                                                       
+062300     EXIT.                                                        
+062400*                                                                 
+062500***************************************************************** 
+062600* 4020-SCORE-CANDIDATE - COUNT EACH LETTER OF THE CURRENT        *
+062700* CS-RESULT, THEN MEASURE HOW FAR THAT COUNT TABLE DEVIATES      *
+062800* FROM NORMAL ENGLISH FREQUENCY. LOWER SCORE IS A CLOSER FIT.    *
+062900***************************************************************** 
+063000 4020-SCORE-CANDIDATE.                                            
+063100     MOVE ZERO TO CS-TOTAL-LETTERS.                               
+063200     PERFORM 4021-CLEAR-ONE-COUNT THRU 4021-EXIT                  
+063300         VARYING CS-FI FROM 1 BY 1 UNTIL CS-FI > 26.              
+063400     MOVE 1 TO CS-SI.                                             
+063500     PERFORM 4030-TALLY-ONE-CHARACTER THRU 4030-EXIT              
+063600         CS-STRE TIMES.                                           
+063700     MOVE ZERO TO CS-CANDIDATE-SCORE.                             
+063800     PERFORM 4040-SCORE-ONE-LETTER THRU 4040-EXIT                 
+063900         VARYING CS-FI FROM 1 BY 1 UNTIL CS-FI > 26.              
+064000 4020-EXIT.                                                       
+064100     EXIT.                                                        
+064200*                                                                 
+064300 4021-CLEAR-ONE-COUNT.                                            
+064400     MOVE ZERO TO CS-LETTER-COUNT(CS-FI).                         
+064500 4021-EXIT.                                                       
+064600     EXIT.                                                        
+064700*                                                                 
+064800 4030-TALLY-ONE-CHARACTER.                                        
+064900     MOVE CS-RESULT(CS-SI:1) TO CS-SCOREC.                        
+065000     MOVE FUNCTION UPPER-CASE(CS-SCOREC) TO CS-SCOREC.            
+065100     MOVE FUNCTION ORD(CS-SCOREC) TO CS-SCOREV.                   
+065200     IF CS-SCOREV > 65 AND CS-SCOREV < 92                         
+065300         SUBTRACT 65 FROM CS-SCOREV GIVING CS-FREQ-INDEX          
+065400         ADD 1 TO CS-LETTER-COUNT(CS-FREQ-INDEX)                  
+065500         ADD 1 TO CS-TOTAL-LETTERS                                
+065600     END-IF.                                                      
+065700     ADD 1 TO CS-SI.                                              
+065800 4030-EXIT.                                                       
+065900     EXIT.                                                        
+066000*                                                                 
+066100 4040-SCORE-ONE-LETTER.                                           
+066200     COMPUTE CS-EXPECTED-COUNT =                                  
+066300         (CS-TOTAL-LETTERS * CS-FREQ-WEIGHT(CS-FI)) / 1000.       
+066400     COMPUTE CS-COUNT-DIFF =                                      
+066500         CS-LETTER-COUNT(CS-FI) - CS-EXPECTED-COUNT.              
+066600     COMPUTE CS-CANDIDATE-SCORE =                                 
+066700         CS-CANDIDATE-SCORE + (CS-COUNT-DIFF * CS-COUNT-DIFF).    
+066800 4040-EXIT.                                                       
+066900     EXIT.                                                        
+067000*                                                                 
+067100***************************************************************** 
+067200* 9000-TERMINATE - CLOSE FILES AT NORMAL END OF JOB.             *
+067300***************************************************************** 
+067400 9000-TERMINATE.                                                  
+067500     CLOSE CEASER-INPUT-FILE.                                     
+067600     CLOSE CEASER-OUTPUT-FILE.                                    
+067700     CLOSE CEASER-AUDIT-FILE.                                     
+067800     CLOSE CEASER-CHECKPOINT-FILE.                                
+067900     PERFORM 1500-CLEAR-CHECKPOINT-FILE THRU 1500-EXIT.           
+068000 9000-EXIT.                                                       
+068100     EXIT.                                                        
+068200*                                                                 
+068300***************************************************************** 
+068400* 9900-ABEND-ROUTINE - REPORT A FATAL SETUP ERROR AND STOP.      *
+068500***************************************************************** 
+068600 9900-ABEND-ROUTINE.                                              
+068700     DISPLAY "CEASER - JOB TERMINATED, RETURN CODE " RETURN-CODE. 
+068800     STOP RUN.                                                    
+068900 9900-EXIT.                                                       
+069000     EXIT.                                                        
